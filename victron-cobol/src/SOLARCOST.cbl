@@ -23,33 +23,155 @@
                ASSIGN TO REPORT-FILE
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT YEAR-SUMMARY-FILE
+               ASSIGN TO YEAR-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEAR-SUMMARY-STATUS.
+
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO RATE-TABLE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-TABLE-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO REJECT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHECKPOINT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT SIDECAR-FILE
+               ASSIGN TO SIDECAR-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIDECAR-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CSV-INPUT-FILE.
        01  CSV-RECORD                  PIC X(200).
-       
+
        FD  REPORT-OUTPUT-FILE.
        01  REPORT-LINE                 PIC X(70).
-       
+
+       FD  YEAR-SUMMARY-FILE.
+       01  YEAR-SUMMARY-LINE           PIC X(80).
+
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD           PIC X(200).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE                 PIC X(250).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE             PIC X(120).
+
+       FD  SIDECAR-FILE.
+       01  SIDECAR-LINE                PIC X(200).
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * File Status and Control Variables
       *----------------------------------------------------------------*
        01  CSV-FILE                    PIC X(100).
        01  REPORT-FILE                 PIC X(100).
-       
+       01  YEAR-SUMMARY-PATH           PIC X(100).
+
        01  WS-FILE-STATUS              PIC XX.
            88  WS-FILE-OK              VALUE "00".
            88  WS-FILE-EOF             VALUE "10".
-           
+
        01  WS-REPORT-STATUS            PIC XX.
-       
+       01  WS-YEAR-SUMMARY-STATUS      PIC XX.
+           88  WS-YEAR-SUMMARY-OK      VALUE "00".
+       01  RATE-TABLE-PATH             PIC X(100).
+       01  WS-RATE-TABLE-STATUS        PIC XX.
+           88  WS-RATE-TABLE-OK        VALUE "00".
+           88  WS-RATE-TABLE-EOF       VALUE "10".
+       01  WS-WRITE-YEAR-SUMMARY-FLAG  PIC X VALUE "N".
+           88  WS-WRITE-YEAR-SUMMARY   VALUE "Y".
+       01  WS-REPORT-YEAR              PIC X(4) VALUE SPACES.
+       01  WS-YEAR-SUM-KWH-DISP        PIC ZZZZ9.999.
+       01  WS-YEAR-SUM-PCT-DISP        PIC ZZZZ9.9.
+       01  WS-YEAR-SUM-SAVINGS-DISP    PIC -ZZZZ9.99.
+
+       01  REJECT-FILE-PATH            PIC X(100).
+       01  WS-REJECT-STATUS            PIC XX.
+           88  WS-REJECT-OK            VALUE "00".
+
        01  WS-RECORD-COUNT             PIC 9(5) VALUE ZERO.
        01  WS-FIRST-RECORD-FLAG        PIC X VALUE "Y".
            88  WS-IS-FIRST-RECORD      VALUE "Y".
            88  WS-NOT-FIRST-RECORD     VALUE "N".
-           
+
+      *----------------------------------------------------------------*
+      * Row Validation / Reject Tracking (malformed CSV rows are routed
+      * to REJECT-FILE instead of failing NUMVAL conversions silently)
+      *----------------------------------------------------------------*
+       01  WS-ROWS-READ                PIC 9(5) VALUE ZERO.
+       01  WS-ROWS-ACCEPTED            PIC 9(5) VALUE ZERO.
+       01  WS-ROWS-REJECTED            PIC 9(5) VALUE ZERO.
+       01  WS-ROW-VALID-FLAG           PIC X VALUE "Y".
+           88  WS-ROW-VALID            VALUE "Y".
+           88  WS-ROW-INVALID          VALUE "N".
+       01  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Checkpoint / Restart Support (periodic snapshot of the core
+      * accumulators plus the last processed WS-DATE-STR, so a rerun
+      * with the same CHECKPOINT_FILE can skip already-processed rows
+      * instead of reprocessing the whole CSV from the start)
+      *----------------------------------------------------------------*
+       01  CHECKPOINT-FILE-PATH        PIC X(100).
+       01  WS-CHECKPOINT-STATUS        PIC XX.
+           88  WS-CHECKPOINT-OK        VALUE "00".
+           88  WS-CHECKPOINT-EOF       VALUE "10".
+       01  WS-USE-CHECKPOINT-FLAG      PIC X VALUE "N".
+           88  WS-USE-CHECKPOINT       VALUE "Y".
+       01  WS-RESTART-MODE-FLAG        PIC X VALUE "N".
+           88  WS-RESTART-MODE         VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL-PARM PIC X(10).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 500.
+       01  WS-CHECKPOINT-LAST-DATE     PIC X(10) VALUE SPACES.
+       01  WS-CHECKPOINT-LAST-COMPARE  PIC 9(8) VALUE ZERO.
+       01  WS-ROWS-SKIPPED             PIC 9(5) VALUE ZERO.
+       01  WS-ROW-ALREADY-PROC-FLAG    PIC X VALUE "N".
+           88  WS-ROW-ALREADY-PROCESSED VALUE "Y".
+       01  WS-CKPT-FIELDS.
+           05  WS-CKPT-FIELD OCCURS 9 TIMES PIC X(15).
+       01  WS-CKPT-DATE-DISP           PIC X(10).
+       01  WS-CKPT-YIELD-DISP          PIC ZZZZZZZ9.99.
+       01  WS-CKPT-CONSUMP-DISP        PIC ZZZZZZZ9.99.
+       01  WS-CKPT-RECCOUNT-DISP       PIC ZZZZ9.
+       01  WS-CKPT-ROWS-READ-DISP      PIC ZZZZ9.
+       01  WS-CKPT-ROWS-ACCEPT-DISP    PIC ZZZZ9.
+       01  WS-CKPT-ROWS-REJECT-DISP    PIC ZZZZ9.
+       01  WS-CKPT-SOLAR-USD-DISP      PIC ZZZZZ9.9999.
+       01  WS-CKPT-CONSUMP-USD-DISP    PIC ZZZZZ9.9999.
+
+      *----------------------------------------------------------------*
+      * Machine-Readable Sidecar Output (key metrics for downstream
+      * tools, written alongside REPORT-OUTPUT-FILE when SIDECAR_OUTPUT
+      * is set)
+      *----------------------------------------------------------------*
+       01  SIDECAR-FILE-PATH           PIC X(100).
+       01  WS-SIDECAR-STATUS           PIC XX.
+           88  WS-SIDECAR-OK           VALUE "00".
+       01  WS-WRITE-SIDECAR-FLAG       PIC X VALUE "N".
+           88  WS-WRITE-SIDECAR        VALUE "Y".
+       01  WS-SC-SOLAR-KWH-DISP        PIC ZZZZZ9.999.
+       01  WS-SC-CONSUMP-KWH-DISP      PIC ZZZZZ9.999.
+       01  WS-SC-SOLAR-VALUE-DISP      PIC ZZZZ9.99.
+       01  WS-SC-NET-SAVINGS-DISP      PIC -ZZZZ9.99.
+       01  WS-SC-OFFSET-PCT-DISP       PIC ZZZZ9.9.
+       01  WS-SC-PROJ-ANNUAL-DISP      PIC ZZZZZ9.99.
+       01  WS-SC-PAYBACK-1000-DISP     PIC ZZZZ9.9.
+       01  WS-SC-PAYBACK-2000-DISP     PIC ZZZZ9.9.
+       01  WS-SC-PAYBACK-3000-DISP     PIC ZZZZ9.9.
+
       *----------------------------------------------------------------*
       * CSV Field Definitions (15 fields from SolarHistory.csv)
       *----------------------------------------------------------------*
@@ -83,10 +205,30 @@
        01  WS-TOTAL-CONSUMPTION-WH     PIC 9(8)V99 COMP-3 VALUE ZERO.
        
       *----------------------------------------------------------------*
-      * Calculation Results (in kWh and USD)
+      * Effective-Dated Rate Table (see copybooks/RATETBL.cpy)
       *----------------------------------------------------------------*
+       COPY RATETBL.
+
        01  WS-RATE-PER-KWH             PIC 9V999 COMP-3 VALUE 0.140.
-       
+       01  WS-ROW-RATE-PER-KWH         PIC 9V999 COMP-3.
+       01  WS-YIELD-KWH                PIC 9(4)V999 COMP-3.
+       01  WS-CONSUMPTION-KWH          PIC 9(4)V999 COMP-3.
+      *    Accumulated at 4 decimal places (rounded to cents only when
+      *    carried forward in 320-CALCULATE-FINANCIALS) so per-row
+      *    additions in 240-APPLY-RATE-TABLE don't compound truncation
+      *    error across the whole period
+       01  WS-TOTAL-SOLAR-VALUE-USD    PIC 9(6)V9999 COMP-3 VALUE ZERO.
+       01  WS-TOTAL-CONSUMP-COST-USD   PIC 9(6)V9999 COMP-3 VALUE ZERO.
+       01  WS-RATE-FIELD-1             PIC X(10).
+       01  WS-RATE-FIELD-2             PIC X(10).
+       01  WS-RATE-FIELD-3             PIC X(10).
+       01  WS-RATE-FIRST-RECORD-FLAG   PIC X VALUE "Y".
+           88  WS-RATE-IS-FIRST-RECORD VALUE "Y".
+           88  WS-RATE-NOT-FIRST-RECORD VALUE "N".
+
+      *----------------------------------------------------------------*
+      * Calculation Results (in kWh and USD)
+      *----------------------------------------------------------------*
        01  WS-TOTAL-SOLAR-KWH          PIC 9(6)V999 COMP-3.
        01  WS-TOTAL-CONSUMPTION-KWH    PIC 9(6)V999 COMP-3.
        01  WS-SOLAR-VALUE-USD          PIC 9(5)V99 COMP-3.
@@ -108,18 +250,125 @@
        01  WS-EDIT-PCT                 PIC ZZZ9.9.
        01  WS-EDIT-DAYS                PIC ZZ9.
        01  WS-EDIT-YEARS               PIC ZZZ9.9.
+       01  WS-EDIT-VOLTS               PIC ZZ9.99.
+       01  WS-VOLT-LOG-MIN-DISP        PIC ZZ9.99.
+       01  WS-EDIT-MINUTES              PIC ZZZ,ZZZ,ZZ9.
+       01  WS-EDIT-RATE                PIC $9.999.
+       01  WS-EDIT-STAGE-PCT            PIC ZZ9.9.
        
        01  WS-PAYBACK-1000             PIC 9(5)V9 COMP-3.
        01  WS-PAYBACK-2000             PIC 9(5)V9 COMP-3.
        01  WS-PAYBACK-3000             PIC 9(5)V9 COMP-3.
        
+      *----------------------------------------------------------------*
+      * Charger Exception Tracking (WS-ERROR-1 through WS-ERROR-4)
+      *----------------------------------------------------------------*
+       01  WS-ERROR-DAY-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-ERROR-FREE-DAY-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-DAY-HAS-ERROR-FLAG       PIC X VALUE "N".
+           88  WS-DAY-HAS-ERROR        VALUE "Y".
+       01  WS-ERROR-LOG-MAX            PIC 9(5) VALUE 3660.
+       01  WS-ERROR-LOG-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-ERROR-LOG-TABLE.
+           05  WS-ERROR-LOG-ENTRY OCCURS 3660 TIMES
+                   INDEXED BY WS-ERR-LOG-IDX.
+               10  WS-ERR-LOG-DATE     PIC X(10).
+               10  WS-ERR-LOG-FLAGS    PIC X(4).
+
+      *----------------------------------------------------------------*
+      * Battery Voltage Range Tracking (WS-MIN/MAX-BATTERY-V)
+      *----------------------------------------------------------------*
+       01  WS-MIN-BATTERY-NUM          PIC 9(3)V99 COMP-3.
+       01  WS-MAX-BATTERY-NUM          PIC 9(3)V99 COMP-3.
+       01  WS-PERIOD-MIN-BATTERY-V     PIC 9(3)V99 COMP-3 VALUE 999.99.
+       01  WS-PERIOD-MAX-BATTERY-V     PIC 9(3)V99 COMP-3 VALUE ZERO.
+       01  WS-BATTERY-DATA-SEEN-FLAG   PIC X VALUE "N".
+           88  WS-BATTERY-DATA-SEEN    VALUE "Y".
+       01  WS-BATTERY-VOLTAGE-FLOOR    PIC 9(3)V99 COMP-3 VALUE 11.50.
+       01  WS-BATTERY-VOLTAGE-CEILING  PIC 9(3)V99 COMP-3 VALUE 14.80.
+       01  WS-BATTERY-FLOOR-PARM       PIC X(10).
+       01  WS-BATTERY-CEILING-PARM     PIC X(10).
+       01  WS-UNDER-VOLTAGE-DAY-COUNT  PIC 9(5) VALUE ZERO.
+       01  WS-OVER-VOLTAGE-DAY-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-VOLT-EXCEPTION-REASON    PIC X(6).
+       01  WS-VOLTAGE-LOG-MAX          PIC 9(5) VALUE 3660.
+       01  WS-VOLTAGE-LOG-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-VOLTAGE-LOG-TABLE.
+           05  WS-VOLTAGE-LOG-ENTRY OCCURS 3660 TIMES
+                   INDEXED BY WS-VOLT-LOG-IDX.
+               10  WS-VOLT-LOG-DATE    PIC X(10).
+               10  WS-VOLT-LOG-MIN     PIC 9(3)V99.
+               10  WS-VOLT-LOG-MAX     PIC 9(3)V99.
+               10  WS-VOLT-LOG-REASON  PIC X(6).
+
+      *----------------------------------------------------------------*
+      * Charge Stage Time Budget (WS-TIME-BULK/ABSORPTION/FLOAT)
+      *----------------------------------------------------------------*
+       01  WS-BULK-MINUTES             PIC 9(5) COMP-3.
+       01  WS-ABSORPTION-MINUTES       PIC 9(5) COMP-3.
+       01  WS-FLOAT-MINUTES            PIC 9(5) COMP-3.
+       01  WS-TOTAL-BULK-MIN           PIC 9(7) COMP-3 VALUE ZERO.
+       01  WS-TOTAL-ABSORPTION-MIN     PIC 9(7) COMP-3 VALUE ZERO.
+       01  WS-TOTAL-FLOAT-MIN          PIC 9(7) COMP-3 VALUE ZERO.
+       01  WS-TOTAL-CHARGE-MIN         PIC 9(8) COMP-3 VALUE ZERO.
+       01  WS-BULK-PCT                 PIC 9(3)V9 COMP-3 VALUE ZERO.
+       01  WS-ABSORPTION-PCT           PIC 9(3)V9 COMP-3 VALUE ZERO.
+       01  WS-FLOAT-PCT                PIC 9(3)V9 COMP-3 VALUE ZERO.
+       01  WS-FLOAT-NEVER-DAY-COUNT    PIC 9(5) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * Monthly Control-Break Subtotals (keyed on the month portion of
+      * WS-DATE-STR; CSV rows arrive in chronological order, so a
+      * month-key change signals the prior month is complete and can
+      * be flushed into WS-MONTH-TABLE)
+      *----------------------------------------------------------------*
+       01  WS-MONTH-TABLE-MAX          PIC 9(3) VALUE 120.
+       01  WS-MONTH-TABLE-COUNT        PIC 9(3) VALUE ZERO.
+       01  WS-MONTH-TABLE.
+           05  WS-MONTH-ENTRY OCCURS 120 TIMES INDEXED BY WS-MONTH-IDX.
+               10  WS-MONTH-KEY            PIC X(7).
+               10  WS-MONTH-YIELD-WH       PIC 9(8)V99 COMP-3.
+               10  WS-MONTH-CONSUMPTION-WH PIC 9(8)V99 COMP-3.
+               10  WS-MONTH-DAY-COUNT      PIC 9(5).
+       01  WS-CURRENT-MONTH-KEY        PIC X(7) VALUE SPACES.
+       01  WS-ROW-MONTH-KEY            PIC X(7).
+       01  WS-MONTH-RUN-YIELD-WH       PIC 9(8)V99 COMP-3 VALUE ZERO.
+       01  WS-MONTH-RUN-CONSUMP-WH     PIC 9(8)V99 COMP-3 VALUE ZERO.
+       01  WS-MONTH-RUN-DAY-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-MONTH-YIELD-KWH          PIC 9(6)V999 COMP-3.
+       01  WS-MONTH-CONSUMPTION-KWH    PIC 9(6)V999 COMP-3.
+       01  WS-MONTH-YIELD-KWH-DISP     PIC ZZZ9.999.
+       01  WS-MONTH-CONSUMP-KWH-DISP   PIC ZZZ9.999.
+       01  WS-MONTH-DAYS-DISP          PIC ZZ9.
+
+      *----------------------------------------------------------------*
+      * Date-Range Selection (WS-DATE-STR / WS-DAYS-AGO)
+      *----------------------------------------------------------------*
+       01  WS-START-DATE-PARM          PIC X(10).
+       01  WS-END-DATE-PARM            PIC X(10).
+       01  WS-DAYS-AGO-CUTOFF-PARM     PIC X(10).
+       01  WS-DAYS-AGO-CUTOFF          PIC 9(5) VALUE ZERO.
+       01  WS-USE-DATE-RANGE-FLAG      PIC X VALUE "N".
+           88  WS-USE-DATE-RANGE       VALUE "Y".
+       01  WS-USE-DAYS-AGO-FLAG        PIC X VALUE "N".
+           88  WS-USE-DAYS-AGO-CUTOFF  VALUE "Y".
+       01  WS-START-DATE-COMPARE       PIC 9(8) VALUE ZERO.
+       01  WS-END-DATE-COMPARE         PIC 9(8) VALUE 99999999.
+       01  WS-ROW-DATE-COMPARE         PIC 9(8).
+       01  WS-DAYS-AGO-NUM             PIC 9(5).
+       01  WS-ROW-IN-RANGE-FLAG        PIC X.
+           88  WS-ROW-IN-RANGE         VALUE "Y".
+       01  WS-DATE-CONVERT-IN          PIC X(10).
+       01  WS-DATE-CONVERT-OUT-STR     PIC X(8).
+       01  WS-DATE-CONVERT-OUT         PIC 9(8).
+
       *----------------------------------------------------------------*
       * Constants
       *----------------------------------------------------------------*
        01  WS-CONSTANTS.
            05  WS-SEPARATOR-LINE       PIC X(70) VALUE ALL "-".
            05  WS-EQUALS-LINE          PIC X(70) VALUE ALL "=".
-           
+
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
       * MAIN CONTROL LOGIC
@@ -147,7 +396,71 @@
            IF REPORT-FILE = SPACES
                MOVE "./output/solar_cost_report.txt" TO REPORT-FILE
            END-IF
-           
+
+           ACCEPT WS-BATTERY-FLOOR-PARM
+               FROM ENVIRONMENT "BATTERY_VOLTAGE_FLOOR"
+           IF WS-BATTERY-FLOOR-PARM NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-BATTERY-FLOOR-PARM)
+                   TO WS-BATTERY-VOLTAGE-FLOOR
+           END-IF
+
+           ACCEPT WS-BATTERY-CEILING-PARM
+               FROM ENVIRONMENT "BATTERY_VOLTAGE_CEILING"
+           IF WS-BATTERY-CEILING-PARM NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-BATTERY-CEILING-PARM)
+                   TO WS-BATTERY-VOLTAGE-CEILING
+           END-IF
+
+      *    Batch/year-over-year mode: append a per-year subtotal
+      *    record so a companion driver can build a comparison report
+           ACCEPT YEAR-SUMMARY-PATH
+               FROM ENVIRONMENT "YEAR_SUMMARY_OUTPUT"
+           IF YEAR-SUMMARY-PATH NOT = SPACES
+               SET WS-WRITE-YEAR-SUMMARY TO TRUE
+           END-IF
+
+      *    Date-range selection: START_DATE/END_DATE (MM/DD/YYYY, same
+      *    layout as WS-DATE-STR) or a DAYS_AGO_CUTOFF on WS-DAYS-AGO
+           ACCEPT WS-START-DATE-PARM FROM ENVIRONMENT "START_DATE"
+           ACCEPT WS-END-DATE-PARM FROM ENVIRONMENT "END_DATE"
+           IF WS-START-DATE-PARM NOT = SPACES OR
+              WS-END-DATE-PARM NOT = SPACES
+               SET WS-USE-DATE-RANGE TO TRUE
+               IF WS-START-DATE-PARM NOT = SPACES
+                   MOVE WS-START-DATE-PARM TO WS-DATE-CONVERT-IN
+                   PERFORM 226-CONVERT-DATE-FOR-COMPARE
+                   MOVE WS-DATE-CONVERT-OUT TO WS-START-DATE-COMPARE
+               END-IF
+               IF WS-END-DATE-PARM NOT = SPACES
+                   MOVE WS-END-DATE-PARM TO WS-DATE-CONVERT-IN
+                   PERFORM 226-CONVERT-DATE-FOR-COMPARE
+                   MOVE WS-DATE-CONVERT-OUT TO WS-END-DATE-COMPARE
+               END-IF
+           END-IF
+
+           ACCEPT WS-DAYS-AGO-CUTOFF-PARM
+               FROM ENVIRONMENT "DAYS_AGO_CUTOFF"
+           IF WS-DAYS-AGO-CUTOFF-PARM NOT = SPACES
+               SET WS-USE-DAYS-AGO-CUTOFF TO TRUE
+               MOVE FUNCTION NUMVAL(WS-DAYS-AGO-CUTOFF-PARM)
+                   TO WS-DAYS-AGO-CUTOFF
+           END-IF
+
+           ACCEPT REJECT-FILE-PATH FROM ENVIRONMENT "REJECT_OUTPUT"
+           IF REJECT-FILE-PATH = SPACES
+               MOVE "./output/solar_cost_rejects.txt"
+                   TO REJECT-FILE-PATH
+           END-IF
+
+           PERFORM 120-INIT-CHECKPOINT
+
+           ACCEPT SIDECAR-FILE-PATH FROM ENVIRONMENT "SIDECAR_OUTPUT"
+           IF SIDECAR-FILE-PATH NOT = SPACES
+               SET WS-WRITE-SIDECAR TO TRUE
+           END-IF
+
+           PERFORM 110-LOAD-RATE-TABLE
+
            OPEN INPUT CSV-INPUT-FILE
            IF NOT WS-FILE-OK
                DISPLAY "ERROR: Cannot open input file: " CSV-FILE
@@ -161,10 +474,216 @@
                DISPLAY "File Status: " WS-REPORT-STATUS
                STOP RUN
            END-IF
-           
+
+      *    On a checkpoint restart, WS-ROWS-REJECTED carries forward
+      *    cumulatively from the checkpoint, so the reject file must
+      *    be extended rather than truncated or its rows read before
+      *    the restart point would no longer be recorded there
+           IF WS-RESTART-MODE
+               OPEN EXTEND REJECT-FILE
+               IF NOT WS-REJECT-OK
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT WS-REJECT-OK
+               DISPLAY "ERROR: Cannot open reject file: "
+                   REJECT-FILE-PATH
+               DISPLAY "File Status: " WS-REJECT-STATUS
+               STOP RUN
+           END-IF
+
            DISPLAY "Input file: " CSV-FILE
            DISPLAY "Output file: " REPORT-FILE.
-       
+
+      *----------------------------------------------------------------*
+      * LOAD RATE TABLE (Default single rate, optionally overridden by
+      * an effective-dated rate table file)
+      *----------------------------------------------------------------*
+       110-LOAD-RATE-TABLE.
+           MOVE 1 TO RATE-TABLE-COUNT
+           MOVE ZERO TO RATE-EFF-DATE-FROM(1)
+           MOVE 99999999 TO RATE-EFF-DATE-TO(1)
+           MOVE WS-RATE-PER-KWH TO RATE-PER-KWH(1)
+
+           ACCEPT RATE-TABLE-PATH FROM ENVIRONMENT "RATE_TABLE_FILE"
+           IF RATE-TABLE-PATH NOT = SPACES
+               OPEN INPUT RATE-TABLE-FILE
+               IF WS-RATE-TABLE-OK
+                   MOVE ZERO TO RATE-TABLE-COUNT
+                   MOVE "Y" TO WS-RATE-FIRST-RECORD-FLAG
+                   PERFORM UNTIL WS-RATE-TABLE-EOF
+                       PERFORM 115-READ-RATE-TABLE-RECORD
+                   END-PERFORM
+                   CLOSE RATE-TABLE-FILE
+               ELSE
+                   DISPLAY "WARNING: Cannot open rate table file: "
+                       RATE-TABLE-PATH ", using default rate"
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * READ RATE TABLE RECORD (effective-date-from,effective-date-to,
+      * rate-per-kWh; dates are YYYYMMDD). The first line is treated
+      * as a header and skipped, the same convention 200-PROCESS-CSV-
+      * FILE uses for CSV-INPUT-FILE via WS-FIRST-RECORD-FLAG.
+      *----------------------------------------------------------------*
+       115-READ-RATE-TABLE-RECORD.
+           READ RATE-TABLE-FILE
+               AT END
+                   SET WS-RATE-TABLE-EOF TO TRUE
+           END-READ
+
+           IF NOT WS-RATE-TABLE-EOF
+               IF WS-RATE-IS-FIRST-RECORD
+                   MOVE "N" TO WS-RATE-FIRST-RECORD-FLAG
+               ELSE
+                   PERFORM 116-PARSE-RATE-TABLE-RECORD
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PARSE RATE TABLE RECORD (Reject rows that don't parse as two
+      * 8-digit dates plus a numeric rate instead of silently admitting
+      * a garbage range built from a mis-split header or free-text row)
+      *----------------------------------------------------------------*
+       116-PARSE-RATE-TABLE-RECORD.
+           IF RATE-TABLE-COUNT < RATE-TABLE-MAX
+               MOVE SPACES TO WS-RATE-FIELD-1 WS-RATE-FIELD-2
+                   WS-RATE-FIELD-3
+               UNSTRING RATE-TABLE-RECORD DELIMITED BY ","
+                   INTO WS-RATE-FIELD-1 WS-RATE-FIELD-2 WS-RATE-FIELD-3
+               END-UNSTRING
+               IF FUNCTION TEST-NUMVAL(WS-RATE-FIELD-1) = 0 AND
+                  FUNCTION TEST-NUMVAL(WS-RATE-FIELD-2) = 0 AND
+                  FUNCTION TEST-NUMVAL(WS-RATE-FIELD-3) = 0 AND
+                  FUNCTION LENGTH(FUNCTION TRIM(WS-RATE-FIELD-1)) = 8
+                  AND
+                  FUNCTION LENGTH(FUNCTION TRIM(WS-RATE-FIELD-2)) = 8
+                   ADD 1 TO RATE-TABLE-COUNT
+                   SET RATE-IDX TO RATE-TABLE-COUNT
+                   MOVE FUNCTION NUMVAL(WS-RATE-FIELD-1)
+                       TO RATE-EFF-DATE-FROM(RATE-IDX)
+                   MOVE FUNCTION NUMVAL(WS-RATE-FIELD-2)
+                       TO RATE-EFF-DATE-TO(RATE-IDX)
+                   MOVE FUNCTION NUMVAL(WS-RATE-FIELD-3)
+                       TO RATE-PER-KWH(RATE-IDX)
+               ELSE
+                   DISPLAY "WARNING: skipping malformed rate row: "
+                       FUNCTION TRIM(RATE-TABLE-RECORD)
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * INIT CHECKPOINT (Enable checkpoint/restart when CHECKPOINT_FILE
+      * is set; a checkpoint left over from a prior run puts us into
+      * restart mode and repositions past its last processed date)
+      *----------------------------------------------------------------*
+       120-INIT-CHECKPOINT.
+           ACCEPT CHECKPOINT-FILE-PATH
+               FROM ENVIRONMENT "CHECKPOINT_FILE"
+           IF CHECKPOINT-FILE-PATH NOT = SPACES
+               SET WS-USE-CHECKPOINT TO TRUE
+               PERFORM 121-LOAD-CHECKPOINT
+           END-IF
+
+           ACCEPT WS-CHECKPOINT-INTERVAL-PARM
+               FROM ENVIRONMENT "CHECKPOINT_INTERVAL"
+           IF WS-CHECKPOINT-INTERVAL-PARM NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CHECKPOINT-INTERVAL-PARM)
+                   TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOAD CHECKPOINT (last-date,total-yield-wh,total-consumption-wh,
+      * record-count,rows-read,rows-accepted,rows-rejected,
+      * total-solar-value-usd,total-consump-cost-usd)
+      *----------------------------------------------------------------*
+       121-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET WS-CHECKPOINT-EOF TO TRUE
+               END-READ
+               IF NOT WS-CHECKPOINT-EOF AND CHECKPOINT-LINE NOT = SPACES
+                   SET WS-RESTART-MODE TO TRUE
+                   UNSTRING CHECKPOINT-LINE DELIMITED BY ","
+                       INTO WS-CKPT-FIELD(1) WS-CKPT-FIELD(2)
+                            WS-CKPT-FIELD(3) WS-CKPT-FIELD(4)
+                            WS-CKPT-FIELD(5) WS-CKPT-FIELD(6)
+                            WS-CKPT-FIELD(7) WS-CKPT-FIELD(8)
+                            WS-CKPT-FIELD(9)
+                   END-UNSTRING
+                   MOVE WS-CKPT-FIELD(1) TO WS-CHECKPOINT-LAST-DATE
+                   MOVE WS-CHECKPOINT-LAST-DATE TO WS-DATE-CONVERT-IN
+                   PERFORM 226-CONVERT-DATE-FOR-COMPARE
+                   MOVE WS-DATE-CONVERT-OUT
+                       TO WS-CHECKPOINT-LAST-COMPARE
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(2))
+                       TO WS-TOTAL-YIELD-WH
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(3))
+                       TO WS-TOTAL-CONSUMPTION-WH
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(4))
+                       TO WS-RECORD-COUNT
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(5))
+                       TO WS-ROWS-READ
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(6))
+                       TO WS-ROWS-ACCEPTED
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(7))
+                       TO WS-ROWS-REJECTED
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(8))
+                       TO WS-TOTAL-SOLAR-VALUE-USD
+                   MOVE FUNCTION NUMVAL(WS-CKPT-FIELD(9))
+                       TO WS-TOTAL-CONSUMP-COST-USD
+                   DISPLAY "Resuming from checkpoint after "
+                       WS-CHECKPOINT-LAST-DATE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No existing checkpoint found, starting fresh"
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE CHECKPOINT (Overwrite the checkpoint file with the
+      * current accumulators and the most recently processed date)
+      *----------------------------------------------------------------*
+       128-WRITE-CHECKPOINT.
+           MOVE WS-TOTAL-YIELD-WH TO WS-CKPT-YIELD-DISP
+           MOVE WS-TOTAL-CONSUMPTION-WH TO WS-CKPT-CONSUMP-DISP
+           MOVE WS-RECORD-COUNT TO WS-CKPT-RECCOUNT-DISP
+           MOVE WS-ROWS-READ TO WS-CKPT-ROWS-READ-DISP
+           MOVE WS-ROWS-ACCEPTED TO WS-CKPT-ROWS-ACCEPT-DISP
+           MOVE WS-ROWS-REJECTED TO WS-CKPT-ROWS-REJECT-DISP
+           MOVE WS-TOTAL-SOLAR-VALUE-USD TO WS-CKPT-SOLAR-USD-DISP
+           MOVE WS-TOTAL-CONSUMP-COST-USD TO WS-CKPT-CONSUMP-USD-DISP
+
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING WS-DATE-STR DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-YIELD-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-CONSUMP-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-RECCOUNT-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-ROWS-READ-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-ROWS-ACCEPT-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-ROWS-REJECT-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-SOLAR-USD-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CKPT-CONSUMP-USD-DISP DELIMITED BY SIZE
+                  INTO CHECKPOINT-LINE
+           END-STRING
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
       *----------------------------------------------------------------*
       * PROCESS CSV FILE
       *----------------------------------------------------------------*
@@ -178,12 +697,46 @@
                        DISPLAY "Skipping header row"
                    ELSE
                        PERFORM 220-PARSE-CSV-FIELDS
-                       PERFORM 230-ACCUMULATE-TOTALS
-                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 224-CHECK-RESTART-SKIP
+                       IF WS-ROW-ALREADY-PROCESSED
+                           ADD 1 TO WS-ROWS-SKIPPED
+                       ELSE
+                           ADD 1 TO WS-ROWS-READ
+                           PERFORM 231-VALIDATE-ROW
+                           IF WS-ROW-INVALID
+                               PERFORM 232-WRITE-REJECT-RECORD
+                               ADD 1 TO WS-ROWS-REJECTED
+                           ELSE
+                               ADD 1 TO WS-ROWS-ACCEPTED
+                               PERFORM 225-CHECK-DATE-RANGE
+                               IF WS-ROW-IN-RANGE
+                                   PERFORM 230-ACCUMULATE-TOTALS
+                                   PERFORM 233-CHECK-MONTH-BREAK
+                                   PERFORM 236-CHECK-CHARGER-ERRORS
+                                   PERFORM 237-CHECK-BATTERY-VOLTAGE
+                                   PERFORM 239-ACCUMULATE-CHARGE-STAGES
+                                   PERFORM 240-APPLY-RATE-TABLE
+                                   ADD 1 TO WS-RECORD-COUNT
+                               END-IF
+                               IF WS-USE-CHECKPOINT AND
+                                  FUNCTION MOD(WS-ROWS-ACCEPTED
+                                      WS-CHECKPOINT-INTERVAL) = 0
+                                   PERFORM 128-WRITE-CHECKPOINT
+                               END-IF
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
-           
+
+           IF WS-USE-CHECKPOINT
+               PERFORM 128-WRITE-CHECKPOINT
+           END-IF
+
+           IF WS-CURRENT-MONTH-KEY NOT = SPACES
+               PERFORM 234-FLUSH-MONTH-SUBTOTAL
+           END-IF
+
            DISPLAY "Processed " WS-RECORD-COUNT " data records".
        
       *----------------------------------------------------------------*
@@ -199,6 +752,7 @@
       * PARSE CSV FIELDS (Split comma-delimited record into fields)
       *----------------------------------------------------------------*
        220-PARSE-CSV-FIELDS.
+           MOVE SPACES TO WS-CSV-FIELDS
            UNSTRING CSV-RECORD
                DELIMITED BY ","
                INTO WS-DAYS-AGO
@@ -217,11 +771,75 @@
                     WS-ERROR-3
                     WS-ERROR-4
            END-UNSTRING.
-       
+
+      *----------------------------------------------------------------*
+      * CHECK RESTART SKIP (In restart mode, a row dated on or before
+      * the checkpoint's last processed date was already accumulated
+      * in a prior run, so skip it instead of double-counting it)
+      *----------------------------------------------------------------*
+       224-CHECK-RESTART-SKIP.
+           MOVE "N" TO WS-ROW-ALREADY-PROC-FLAG
+           IF WS-RESTART-MODE AND WS-DATE-STR NOT = SPACES
+               MOVE WS-DATE-STR TO WS-DATE-CONVERT-IN
+               PERFORM 226-CONVERT-DATE-FOR-COMPARE
+               IF WS-DATE-CONVERT-OUT <= WS-CHECKPOINT-LAST-COMPARE
+                   SET WS-ROW-ALREADY-PROCESSED TO TRUE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CHECK DATE RANGE (Include/exclude a row per START_DATE/
+      * END_DATE or DAYS_AGO_CUTOFF; defaults to including everything)
+      *----------------------------------------------------------------*
+       225-CHECK-DATE-RANGE.
+           SET WS-ROW-IN-RANGE TO TRUE
+           MOVE ZERO TO WS-ROW-DATE-COMPARE
+
+      *    Compute the row's comparable date whenever present - the
+      *    rate table lookup in 240-APPLY-RATE-TABLE needs it even
+      *    when no date-range filter was requested
+           IF WS-DATE-STR NOT = SPACES
+               MOVE WS-DATE-STR TO WS-DATE-CONVERT-IN
+               PERFORM 226-CONVERT-DATE-FOR-COMPARE
+               MOVE WS-DATE-CONVERT-OUT TO WS-ROW-DATE-COMPARE
+           END-IF
+
+           IF WS-USE-DATE-RANGE AND WS-DATE-STR NOT = SPACES
+               IF WS-ROW-DATE-COMPARE < WS-START-DATE-COMPARE OR
+                  WS-ROW-DATE-COMPARE > WS-END-DATE-COMPARE
+                   MOVE "N" TO WS-ROW-IN-RANGE-FLAG
+               END-IF
+           END-IF
+
+           IF WS-USE-DAYS-AGO-CUTOFF AND WS-DAYS-AGO NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-DAYS-AGO) TO WS-DAYS-AGO-NUM
+               IF WS-DAYS-AGO-NUM > WS-DAYS-AGO-CUTOFF
+                   MOVE "N" TO WS-ROW-IN-RANGE-FLAG
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CONVERT DATE FOR COMPARE (MM/DD/YYYY in WS-DATE-CONVERT-IN to
+      * a YYYYMMDD numeric in WS-DATE-CONVERT-OUT)
+      *----------------------------------------------------------------*
+       226-CONVERT-DATE-FOR-COMPARE.
+           MOVE SPACES TO WS-DATE-CONVERT-OUT-STR
+           STRING WS-DATE-CONVERT-IN(7:4) DELIMITED BY SIZE
+                  WS-DATE-CONVERT-IN(1:2) DELIMITED BY SIZE
+                  WS-DATE-CONVERT-IN(4:2) DELIMITED BY SIZE
+                  INTO WS-DATE-CONVERT-OUT-STR
+           MOVE WS-DATE-CONVERT-OUT-STR TO WS-DATE-CONVERT-OUT.
+
       *----------------------------------------------------------------*
       * ACCUMULATE TOTALS (Convert strings to numbers and sum)
       *----------------------------------------------------------------*
        230-ACCUMULATE-TOTALS.
+      *    Capture the reporting year (from the first data row) for
+      *    the year-over-year batch summary record
+           IF WS-WRITE-YEAR-SUMMARY AND WS-REPORT-YEAR = SPACES
+               MOVE WS-DATE-STR(7:4) TO WS-REPORT-YEAR
+           END-IF
+
       *    Convert Yield(Wh) from string to numeric
            IF WS-YIELD-STR NOT = SPACES
                MOVE FUNCTION NUMVAL(WS-YIELD-STR) TO WS-YIELD-WH
@@ -234,7 +852,266 @@
                    TO WS-CONSUMPTION-WH
                ADD WS-CONSUMPTION-WH TO WS-TOTAL-CONSUMPTION-WH
            END-IF.
-       
+
+      *----------------------------------------------------------------*
+      * VALIDATE ROW (Reject rows with a missing date or a non-numeric
+      * Yield/Consumption field instead of letting NUMVAL silently
+      * treat garbage input as zero)
+      *----------------------------------------------------------------*
+       231-VALIDATE-ROW.
+           SET WS-ROW-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-DATE-STR = SPACES
+               SET WS-ROW-INVALID TO TRUE
+               MOVE "MISSING DATE" TO WS-REJECT-REASON
+           ELSE
+               IF WS-YIELD-STR = SPACES OR
+                  FUNCTION TEST-NUMVAL(WS-YIELD-STR) NOT = 0
+                   SET WS-ROW-INVALID TO TRUE
+                   MOVE "INVALID YIELD" TO WS-REJECT-REASON
+               ELSE
+                   IF WS-CONSUMPTION-STR = SPACES OR
+                      FUNCTION TEST-NUMVAL(WS-CONSUMPTION-STR) NOT = 0
+                       SET WS-ROW-INVALID TO TRUE
+                       MOVE "INVALID CONSUMPTION" TO WS-REJECT-REASON
+                   ELSE
+                       IF (WS-MIN-BATTERY-V NOT = SPACES AND
+                           FUNCTION TEST-NUMVAL(WS-MIN-BATTERY-V)
+                               NOT = 0) OR
+                          (WS-MAX-BATTERY-V NOT = SPACES AND
+                           FUNCTION TEST-NUMVAL(WS-MAX-BATTERY-V)
+                               NOT = 0)
+                           SET WS-ROW-INVALID TO TRUE
+                           MOVE "INVALID BATTERY VOLTAGE"
+                               TO WS-REJECT-REASON
+                       ELSE
+                           IF (WS-TIME-BULK NOT = SPACES AND
+                               FUNCTION TEST-NUMVAL(WS-TIME-BULK)
+                                   NOT = 0) OR
+                              (WS-TIME-ABSORPTION NOT = SPACES AND
+                               FUNCTION TEST-NUMVAL(WS-TIME-ABSORPTION)
+                                   NOT = 0) OR
+                              (WS-TIME-FLOAT NOT = SPACES AND
+                               FUNCTION TEST-NUMVAL(WS-TIME-FLOAT)
+                                   NOT = 0)
+                               SET WS-ROW-INVALID TO TRUE
+                               MOVE "INVALID CHARGE STAGE TIME"
+                                   TO WS-REJECT-REASON
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE REJECT RECORD (Raw CSV row plus the reason it failed
+      * validation, written to REJECT-FILE for later inspection)
+      *----------------------------------------------------------------*
+       232-WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-LINE
+           STRING FUNCTION TRIM(WS-REJECT-REASON) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  CSV-RECORD DELIMITED BY SIZE
+                  INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE.
+
+      *----------------------------------------------------------------*
+      * CHECK MONTH BREAK (Detect a change in the MM/YYYY portion of
+      * WS-DATE-STR; when the month changes, flush the completed
+      * month's running totals into WS-MONTH-TABLE and start a fresh
+      * running total for the new month)
+      *----------------------------------------------------------------*
+       233-CHECK-MONTH-BREAK.
+           MOVE SPACES TO WS-ROW-MONTH-KEY
+           STRING WS-DATE-STR(1:2) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-DATE-STR(7:4) DELIMITED BY SIZE
+                  INTO WS-ROW-MONTH-KEY
+
+           IF WS-CURRENT-MONTH-KEY = SPACES
+               MOVE WS-ROW-MONTH-KEY TO WS-CURRENT-MONTH-KEY
+           ELSE
+               IF WS-ROW-MONTH-KEY NOT = WS-CURRENT-MONTH-KEY
+                   PERFORM 234-FLUSH-MONTH-SUBTOTAL
+                   MOVE ZERO TO WS-MONTH-RUN-YIELD-WH
+                   MOVE ZERO TO WS-MONTH-RUN-CONSUMP-WH
+                   MOVE ZERO TO WS-MONTH-RUN-DAY-COUNT
+                   MOVE WS-ROW-MONTH-KEY TO WS-CURRENT-MONTH-KEY
+               END-IF
+           END-IF
+
+           ADD WS-YIELD-WH TO WS-MONTH-RUN-YIELD-WH
+           ADD WS-CONSUMPTION-WH TO WS-MONTH-RUN-CONSUMP-WH
+           ADD 1 TO WS-MONTH-RUN-DAY-COUNT.
+
+      *----------------------------------------------------------------*
+      * FLUSH MONTH SUBTOTAL (Store the current month's running totals
+      * as a completed entry in WS-MONTH-TABLE)
+      *----------------------------------------------------------------*
+       234-FLUSH-MONTH-SUBTOTAL.
+           IF WS-MONTH-TABLE-COUNT < WS-MONTH-TABLE-MAX
+               ADD 1 TO WS-MONTH-TABLE-COUNT
+               SET WS-MONTH-IDX TO WS-MONTH-TABLE-COUNT
+               MOVE WS-CURRENT-MONTH-KEY TO WS-MONTH-KEY(WS-MONTH-IDX)
+               MOVE WS-MONTH-RUN-YIELD-WH
+                   TO WS-MONTH-YIELD-WH(WS-MONTH-IDX)
+               MOVE WS-MONTH-RUN-CONSUMP-WH
+                   TO WS-MONTH-CONSUMPTION-WH(WS-MONTH-IDX)
+               MOVE WS-MONTH-RUN-DAY-COUNT
+                   TO WS-MONTH-DAY-COUNT(WS-MONTH-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CHECK CHARGER ERRORS (Log any day with a non-blank/non-zero
+      * charger error code in WS-ERROR-1 through WS-ERROR-4)
+      *----------------------------------------------------------------*
+       236-CHECK-CHARGER-ERRORS.
+           MOVE "N" TO WS-DAY-HAS-ERROR-FLAG
+
+           IF WS-ERROR-1 NOT = SPACES AND WS-ERROR-1 NOT = "0"
+               SET WS-DAY-HAS-ERROR TO TRUE
+           END-IF
+           IF WS-ERROR-2 NOT = SPACES AND WS-ERROR-2 NOT = "0"
+               SET WS-DAY-HAS-ERROR TO TRUE
+           END-IF
+           IF WS-ERROR-3 NOT = SPACES AND WS-ERROR-3 NOT = "0"
+               SET WS-DAY-HAS-ERROR TO TRUE
+           END-IF
+           IF WS-ERROR-4 NOT = SPACES AND WS-ERROR-4 NOT = "0"
+               SET WS-DAY-HAS-ERROR TO TRUE
+           END-IF
+
+           IF WS-DAY-HAS-ERROR
+               ADD 1 TO WS-ERROR-DAY-COUNT
+               IF WS-ERROR-LOG-COUNT < WS-ERROR-LOG-MAX
+                   ADD 1 TO WS-ERROR-LOG-COUNT
+                   SET WS-ERR-LOG-IDX TO WS-ERROR-LOG-COUNT
+                   MOVE WS-DATE-STR TO WS-ERR-LOG-DATE(WS-ERR-LOG-IDX)
+                   MOVE SPACES TO WS-ERR-LOG-FLAGS(WS-ERR-LOG-IDX)
+                   IF WS-ERROR-1 NOT = SPACES AND WS-ERROR-1 NOT = "0"
+                       MOVE "1" TO WS-ERR-LOG-FLAGS(WS-ERR-LOG-IDX)(1:1)
+                   END-IF
+                   IF WS-ERROR-2 NOT = SPACES AND WS-ERROR-2 NOT = "0"
+                       MOVE "2" TO WS-ERR-LOG-FLAGS(WS-ERR-LOG-IDX)(2:1)
+                   END-IF
+                   IF WS-ERROR-3 NOT = SPACES AND WS-ERROR-3 NOT = "0"
+                       MOVE "3" TO WS-ERR-LOG-FLAGS(WS-ERR-LOG-IDX)(3:1)
+                   END-IF
+                   IF WS-ERROR-4 NOT = SPACES AND WS-ERROR-4 NOT = "0"
+                       MOVE "4" TO WS-ERR-LOG-FLAGS(WS-ERR-LOG-IDX)(4:1)
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-ERROR-FREE-DAY-COUNT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CHECK BATTERY VOLTAGE (Track period min/max and flag any day
+      * outside the configured floor/ceiling)
+      *----------------------------------------------------------------*
+       237-CHECK-BATTERY-VOLTAGE.
+           MOVE SPACES TO WS-VOLT-EXCEPTION-REASON
+           IF WS-MIN-BATTERY-V NOT = SPACES AND
+              WS-MAX-BATTERY-V NOT = SPACES
+               MOVE "Y" TO WS-BATTERY-DATA-SEEN-FLAG
+               MOVE FUNCTION NUMVAL(WS-MIN-BATTERY-V)
+                   TO WS-MIN-BATTERY-NUM
+               MOVE FUNCTION NUMVAL(WS-MAX-BATTERY-V)
+                   TO WS-MAX-BATTERY-NUM
+
+               IF WS-MIN-BATTERY-NUM < WS-PERIOD-MIN-BATTERY-V
+                   MOVE WS-MIN-BATTERY-NUM TO WS-PERIOD-MIN-BATTERY-V
+               END-IF
+               IF WS-MAX-BATTERY-NUM > WS-PERIOD-MAX-BATTERY-V
+                   MOVE WS-MAX-BATTERY-NUM TO WS-PERIOD-MAX-BATTERY-V
+               END-IF
+
+               IF WS-MIN-BATTERY-NUM < WS-BATTERY-VOLTAGE-FLOOR
+                   ADD 1 TO WS-UNDER-VOLTAGE-DAY-COUNT
+                   MOVE "UNDER " TO WS-VOLT-EXCEPTION-REASON
+               END-IF
+               IF WS-MAX-BATTERY-NUM > WS-BATTERY-VOLTAGE-CEILING
+                   ADD 1 TO WS-OVER-VOLTAGE-DAY-COUNT
+                   IF WS-VOLT-EXCEPTION-REASON = "UNDER "
+                       MOVE "BOTH  " TO WS-VOLT-EXCEPTION-REASON
+                   ELSE
+                       MOVE "OVER  " TO WS-VOLT-EXCEPTION-REASON
+                   END-IF
+               END-IF
+
+               IF WS-VOLT-EXCEPTION-REASON NOT = SPACES
+                   PERFORM 238-LOG-VOLTAGE-EXCEPTION
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOG VOLTAGE EXCEPTION (Append a row to the voltage log table)
+      *----------------------------------------------------------------*
+       238-LOG-VOLTAGE-EXCEPTION.
+           IF WS-VOLTAGE-LOG-COUNT < WS-VOLTAGE-LOG-MAX
+               ADD 1 TO WS-VOLTAGE-LOG-COUNT
+               SET WS-VOLT-LOG-IDX TO WS-VOLTAGE-LOG-COUNT
+               MOVE WS-DATE-STR TO WS-VOLT-LOG-DATE(WS-VOLT-LOG-IDX)
+               MOVE WS-MIN-BATTERY-NUM
+                   TO WS-VOLT-LOG-MIN(WS-VOLT-LOG-IDX)
+               MOVE WS-MAX-BATTERY-NUM
+                   TO WS-VOLT-LOG-MAX(WS-VOLT-LOG-IDX)
+               MOVE WS-VOLT-EXCEPTION-REASON
+                   TO WS-VOLT-LOG-REASON(WS-VOLT-LOG-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * ACCUMULATE CHARGE STAGES (WS-TIME-BULK/ABSORPTION/FLOAT minutes)
+      *----------------------------------------------------------------*
+       239-ACCUMULATE-CHARGE-STAGES.
+           IF WS-TIME-BULK NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-TIME-BULK) TO WS-BULK-MINUTES
+               ADD WS-BULK-MINUTES TO WS-TOTAL-BULK-MIN
+           END-IF
+
+           IF WS-TIME-ABSORPTION NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-TIME-ABSORPTION)
+                   TO WS-ABSORPTION-MINUTES
+               ADD WS-ABSORPTION-MINUTES TO WS-TOTAL-ABSORPTION-MIN
+           END-IF
+
+           IF WS-TIME-FLOAT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-TIME-FLOAT) TO WS-FLOAT-MINUTES
+               ADD WS-FLOAT-MINUTES TO WS-TOTAL-FLOAT-MIN
+           END-IF
+
+           IF WS-TIME-FLOAT = SPACES OR WS-FLOAT-MINUTES = ZERO
+               ADD 1 TO WS-FLOAT-NEVER-DAY-COUNT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * APPLY RATE TABLE (Look up the rate in effect on WS-DATE-STR and
+      * accumulate that day's dollar value at the rate that actually
+      * applied, instead of one rate for the whole period)
+      *----------------------------------------------------------------*
+       240-APPLY-RATE-TABLE.
+           MOVE WS-RATE-PER-KWH TO WS-ROW-RATE-PER-KWH
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > RATE-TABLE-COUNT
+               IF WS-ROW-DATE-COMPARE >= RATE-EFF-DATE-FROM(RATE-IDX)
+                  AND
+                  WS-ROW-DATE-COMPARE <= RATE-EFF-DATE-TO(RATE-IDX)
+                   MOVE RATE-PER-KWH(RATE-IDX) TO WS-ROW-RATE-PER-KWH
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-YIELD-KWH = WS-YIELD-WH / 1000
+           COMPUTE WS-CONSUMPTION-KWH = WS-CONSUMPTION-WH / 1000
+
+           COMPUTE WS-TOTAL-SOLAR-VALUE-USD =
+               WS-TOTAL-SOLAR-VALUE-USD +
+               (WS-YIELD-KWH * WS-ROW-RATE-PER-KWH)
+           COMPUTE WS-TOTAL-CONSUMP-COST-USD =
+               WS-TOTAL-CONSUMP-COST-USD +
+               (WS-CONSUMPTION-KWH * WS-ROW-RATE-PER-KWH).
+
       *----------------------------------------------------------------*
       * CALCULATE COSTS (Match Python cost_analysis.py logic)
       *----------------------------------------------------------------*
@@ -243,7 +1120,8 @@
            
            PERFORM 310-CONVERT-TO-KWH
            PERFORM 320-CALCULATE-FINANCIALS
-           PERFORM 330-COMPUTE-PROJECTIONS.
+           PERFORM 330-COMPUTE-PROJECTIONS
+           PERFORM 340-COMPUTE-CHARGE-STAGE-PCT.
        
       *----------------------------------------------------------------*
       * CONVERT WH TO KWH (Divide by 1000)
@@ -258,14 +1136,15 @@
       * CALCULATE FINANCIALS (Cost = kWh * rate)
       *----------------------------------------------------------------*
        320-CALCULATE-FINANCIALS.
-      *    Calculate value of solar generated (kWh * rate)
-           COMPUTE WS-SOLAR-VALUE-USD = 
-               WS-TOTAL-SOLAR-KWH * WS-RATE-PER-KWH
-           
-      *    Calculate cost of energy consumed
-           COMPUTE WS-CONSUMPTION-COST-USD = 
-               WS-TOTAL-CONSUMPTION-KWH * WS-RATE-PER-KWH
-           
+      *    Value of solar generated and cost of energy consumed are
+      *    accumulated row-by-row in 240-APPLY-RATE-TABLE using the
+      *    rate that was in effect on each row's date, so the grand
+      *    totals here simply carry those accumulators forward instead
+      *    of re-multiplying kWh by a single rate.
+           COMPUTE WS-SOLAR-VALUE-USD ROUNDED = WS-TOTAL-SOLAR-VALUE-USD
+           COMPUTE WS-CONSUMPTION-COST-USD ROUNDED =
+               WS-TOTAL-CONSUMP-COST-USD
+
       *    Calculate net savings (can be negative)
            COMPUTE WS-NET-SAVINGS-USD = 
                WS-SOLAR-VALUE-USD - WS-CONSUMPTION-COST-USD
@@ -309,6 +1188,27 @@
                END-IF
            END-IF.
        
+      *----------------------------------------------------------------*
+      * COMPUTE CHARGE STAGE PERCENTAGES (Share of total charge time
+      * spent in bulk, absorption and float)
+      *----------------------------------------------------------------*
+       340-COMPUTE-CHARGE-STAGE-PCT.
+           COMPUTE WS-TOTAL-CHARGE-MIN = WS-TOTAL-BULK-MIN +
+               WS-TOTAL-ABSORPTION-MIN + WS-TOTAL-FLOAT-MIN
+
+           IF WS-TOTAL-CHARGE-MIN > 0
+               COMPUTE WS-BULK-PCT =
+                   (WS-TOTAL-BULK-MIN / WS-TOTAL-CHARGE-MIN) * 100
+               COMPUTE WS-ABSORPTION-PCT =
+                   (WS-TOTAL-ABSORPTION-MIN / WS-TOTAL-CHARGE-MIN) * 100
+               COMPUTE WS-FLOAT-PCT =
+                   (WS-TOTAL-FLOAT-MIN / WS-TOTAL-CHARGE-MIN) * 100
+           ELSE
+               MOVE ZERO TO WS-BULK-PCT
+               MOVE ZERO TO WS-ABSORPTION-PCT
+               MOVE ZERO TO WS-FLOAT-PCT
+           END-IF.
+
       *----------------------------------------------------------------*
       * GENERATE REPORT (Match Python format exactly)
       *----------------------------------------------------------------*
@@ -316,11 +1216,19 @@
            DISPLAY "Generating report..."
            
            PERFORM 410-PRINT-HEADER
+           PERFORM 415-PRINT-MONTHLY-SUMMARY
            PERFORM 420-PRINT-ENERGY-SUMMARY
            PERFORM 430-PRINT-FINANCIAL-ANALYSIS
            PERFORM 440-PRINT-PROJECTIONS
            PERFORM 450-PRINT-INVESTMENT-GUIDANCE
-           PERFORM 460-PRINT-FOOTER.
+           PERFORM 461-PRINT-BATTERY-HEALTH
+           PERFORM 462-PRINT-CHARGE-STAGE-ANALYSIS
+           PERFORM 463-PRINT-CHARGER-EXCEPTIONS
+           PERFORM 464-PRINT-FOOTER
+
+           IF WS-WRITE-SIDECAR
+               PERFORM 470-WRITE-SIDECAR-OUTPUT
+           END-IF.
        
       *----------------------------------------------------------------*
       * PRINT HEADER
@@ -340,12 +1248,165 @@
                   " days" DELIMITED BY SIZE
                   INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-      *    Format and write electricity rate
-           MOVE "Electricity Rate: $0.140 per kWh" TO REPORT-LINE
+
+      *    Format and write row-validation reconciliation counts
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-ROWS-READ TO WS-EDIT-DAYS
+           STRING "Rows Read: " DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-ROWS-ACCEPTED TO WS-EDIT-DAYS
+           STRING "Rows Accepted: " DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-ROWS-REJECTED TO WS-EDIT-DAYS
+           STRING "Rows Rejected: " DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  " (see reject file)" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+      *    Rows Read/Accepted/Rejected above cover the whole input
+      *    file; when a date-range filter narrows the Analysis Period
+      *    below that, call out the difference so it doesn't read as
+      *    a reconciliation break
+           IF WS-USE-DATE-RANGE OR WS-USE-DAYS-AGO-CUTOFF
+               MOVE "  (Rows Read/Accepted/Rejected are whole-file"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "   counts, not limited to the Analysis Period)"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+
+      *    Format and write checkpoint/restart status, if enabled
+           IF WS-USE-CHECKPOINT
+               MOVE SPACES TO REPORT-LINE
+               IF WS-RESTART-MODE
+                   MOVE WS-ROWS-SKIPPED TO WS-EDIT-DAYS
+                   STRING "Restarted from checkpoint after "
+                          DELIMITED BY SIZE
+                          WS-CHECKPOINT-LAST-DATE DELIMITED BY SPACE
+                          " (" DELIMITED BY SIZE
+                          WS-EDIT-DAYS DELIMITED BY SIZE
+                          " rows skipped)" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               ELSE
+                   MOVE "Checkpoint: enabled, no prior checkpoint found"
+                       TO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+               IF WS-RESTART-MODE
+                   MOVE "NOTE: MONTHLY SUMMARY, BATTERY HEALTH, CHARGE"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "      STAGE ANALYSIS and CHARGER EXCEPTIONS"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "      below reflect only rows processed since"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "      restart; ENERGY SUMMARY, FINANCIAL"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "      ANALYSIS, PROJECTIONS and INVESTMENT"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "      GUIDANCE cover the full checkpointed"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "      period." TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF
+
+      *    Format and write date range filter, if one was requested
+           IF WS-USE-DATE-RANGE OR WS-USE-DAYS-AGO-CUTOFF
+               MOVE SPACES TO REPORT-LINE
+               IF WS-USE-DATE-RANGE
+                   STRING "Date Range Filter: " DELIMITED BY SIZE
+                          WS-START-DATE-PARM DELIMITED BY SPACE
+                          " to " DELIMITED BY SIZE
+                          WS-END-DATE-PARM DELIMITED BY SPACE
+                          INTO REPORT-LINE
+               ELSE
+                   MOVE WS-DAYS-AGO-CUTOFF TO WS-EDIT-DAYS
+                   STRING "Date Range Filter: last " DELIMITED BY SIZE
+                          WS-EDIT-DAYS DELIMITED BY SIZE
+                          " days" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+           END-IF
+
+      *    Format and write electricity rate - a single rate is shown
+      *    when the rate table has only the default entry; once an
+      *    external rate table supplies more than one effective-dated
+      *    entry, the period covers multiple rates so we say so instead
+      *    of implying one flat rate applied throughout.
+           MOVE SPACES TO REPORT-LINE
+           IF RATE-TABLE-COUNT > 1
+               STRING "Electricity Rate: effective-dated ("
+                      DELIMITED BY SIZE
+                      RATE-TABLE-COUNT DELIMITED BY SIZE
+                      " periods)" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+           ELSE
+               MOVE WS-RATE-PER-KWH TO WS-EDIT-RATE
+               STRING "Electricity Rate: " DELIMITED BY SIZE
+                      WS-EDIT-RATE DELIMITED BY SIZE
+                      " per kWh" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+           END-IF
            WRITE REPORT-LINE
            WRITE REPORT-LINE FROM SPACES.
        
+      *----------------------------------------------------------------*
+      * PRINT MONTHLY SUMMARY (Control-break subtotals by MM/YYYY,
+      * printed ahead of the grand-total sections below)
+      *----------------------------------------------------------------*
+       415-PRINT-MONTHLY-SUMMARY.
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           MOVE "MONTHLY SUMMARY" TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+
+           IF WS-MONTH-TABLE-COUNT = ZERO
+               MOVE "No monthly data for this period." TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+                       UNTIL WS-MONTH-IDX > WS-MONTH-TABLE-COUNT
+                   COMPUTE WS-MONTH-YIELD-KWH =
+                       WS-MONTH-YIELD-WH(WS-MONTH-IDX) / 1000
+                   COMPUTE WS-MONTH-CONSUMPTION-KWH =
+                       WS-MONTH-CONSUMPTION-WH(WS-MONTH-IDX) / 1000
+                   MOVE WS-MONTH-YIELD-KWH TO WS-MONTH-YIELD-KWH-DISP
+                   MOVE WS-MONTH-CONSUMPTION-KWH
+                       TO WS-MONTH-CONSUMP-KWH-DISP
+                   MOVE WS-MONTH-DAY-COUNT(WS-MONTH-IDX)
+                       TO WS-MONTH-DAYS-DISP
+
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "  " DELIMITED BY SIZE
+                          WS-MONTH-KEY(WS-MONTH-IDX) DELIMITED BY SIZE
+                          " - Solar: " DELIMITED BY SIZE
+                          WS-MONTH-YIELD-KWH-DISP DELIMITED BY SIZE
+                          " kWh, Consumption: " DELIMITED BY SIZE
+                          WS-MONTH-CONSUMP-KWH-DISP DELIMITED BY SIZE
+                          " kWh (" DELIMITED BY SIZE
+                          WS-MONTH-DAYS-DISP DELIMITED BY SIZE
+                          " days)" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-PERFORM
+           END-IF
+           WRITE REPORT-LINE FROM SPACES.
+
       *----------------------------------------------------------------*
       * PRINT ENERGY SUMMARY
       *----------------------------------------------------------------*
@@ -567,16 +1628,332 @@
            END-IF
            WRITE REPORT-LINE FROM SPACES.
        
+      *----------------------------------------------------------------*
+      * PRINT BATTERY HEALTH (Min/Max voltage range and any days that
+      * breached the configured floor/ceiling)
+      *----------------------------------------------------------------*
+       461-PRINT-BATTERY-HEALTH.
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           MOVE "BATTERY HEALTH" TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+
+           IF WS-BATTERY-DATA-SEEN
+               MOVE SPACES TO REPORT-LINE
+               MOVE WS-PERIOD-MIN-BATTERY-V TO WS-EDIT-VOLTS
+               STRING "Lowest Battery Voltage:  " DELIMITED BY SIZE
+                      WS-EDIT-VOLTS DELIMITED BY SIZE
+                      "V" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE REPORT-LINE
+
+               MOVE SPACES TO REPORT-LINE
+               MOVE WS-PERIOD-MAX-BATTERY-V TO WS-EDIT-VOLTS
+               STRING "Highest Battery Voltage: " DELIMITED BY SIZE
+                      WS-EDIT-VOLTS DELIMITED BY SIZE
+                      "V" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE "No battery voltage data for this period."
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-BATTERY-VOLTAGE-FLOOR TO WS-EDIT-VOLTS
+           STRING "Configured Floor:        " DELIMITED BY SIZE
+                  WS-EDIT-VOLTS DELIMITED BY SIZE
+                  "V" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-BATTERY-VOLTAGE-CEILING TO WS-EDIT-VOLTS
+           STRING "Configured Ceiling:      " DELIMITED BY SIZE
+                  WS-EDIT-VOLTS DELIMITED BY SIZE
+                  "V" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           IF WS-VOLTAGE-LOG-COUNT = ZERO
+               MOVE "No under/over-voltage days for this period."
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-VOLT-LOG-IDX FROM 1 BY 1
+                       UNTIL WS-VOLT-LOG-IDX > WS-VOLTAGE-LOG-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   EVALUATE WS-VOLT-LOG-REASON(WS-VOLT-LOG-IDX)
+                       WHEN "UNDER "
+                           MOVE WS-VOLT-LOG-MIN(WS-VOLT-LOG-IDX)
+                               TO WS-EDIT-VOLTS
+                           STRING "  " DELIMITED BY SIZE
+                                  WS-VOLT-LOG-DATE(WS-VOLT-LOG-IDX)
+                                      DELIMITED BY SIZE
+                                  " - " DELIMITED BY SIZE
+                                  WS-VOLT-LOG-REASON(WS-VOLT-LOG-IDX)
+                                      DELIMITED BY SIZE
+                                  " min=" DELIMITED BY SIZE
+                                  WS-EDIT-VOLTS DELIMITED BY SIZE
+                                  "V" DELIMITED BY SIZE
+                                  INTO REPORT-LINE
+                       WHEN "OVER  "
+                           MOVE WS-VOLT-LOG-MAX(WS-VOLT-LOG-IDX)
+                               TO WS-EDIT-VOLTS
+                           STRING "  " DELIMITED BY SIZE
+                                  WS-VOLT-LOG-DATE(WS-VOLT-LOG-IDX)
+                                      DELIMITED BY SIZE
+                                  " - " DELIMITED BY SIZE
+                                  WS-VOLT-LOG-REASON(WS-VOLT-LOG-IDX)
+                                      DELIMITED BY SIZE
+                                  " max=" DELIMITED BY SIZE
+                                  WS-EDIT-VOLTS DELIMITED BY SIZE
+                                  "V" DELIMITED BY SIZE
+                                  INTO REPORT-LINE
+                       WHEN OTHER
+                           MOVE WS-VOLT-LOG-MIN(WS-VOLT-LOG-IDX)
+                               TO WS-EDIT-VOLTS
+                           MOVE WS-EDIT-VOLTS TO WS-VOLT-LOG-MIN-DISP
+                           MOVE WS-VOLT-LOG-MAX(WS-VOLT-LOG-IDX)
+                               TO WS-EDIT-VOLTS
+                           STRING "  " DELIMITED BY SIZE
+                                  WS-VOLT-LOG-DATE(WS-VOLT-LOG-IDX)
+                                      DELIMITED BY SIZE
+                                  " - " DELIMITED BY SIZE
+                                  WS-VOLT-LOG-REASON(WS-VOLT-LOG-IDX)
+                                      DELIMITED BY SIZE
+                                  " min=" DELIMITED BY SIZE
+                                  WS-VOLT-LOG-MIN-DISP DELIMITED BY SIZE
+                                  "V max=" DELIMITED BY SIZE
+                                  WS-EDIT-VOLTS DELIMITED BY SIZE
+                                  "V" DELIMITED BY SIZE
+                                  INTO REPORT-LINE
+                   END-EVALUATE
+                   WRITE REPORT-LINE
+               END-PERFORM
+           END-IF
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-UNDER-VOLTAGE-DAY-COUNT TO WS-EDIT-DAYS
+           STRING "Under-voltage days: " DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-OVER-VOLTAGE-DAY-COUNT TO WS-EDIT-DAYS
+           STRING "Over-voltage days:  " DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SPACES.
+
+      *----------------------------------------------------------------*
+      * PRINT CHARGE STAGE ANALYSIS (Bulk/Absorption/Float time budget)
+      *----------------------------------------------------------------*
+       462-PRINT-CHARGE-STAGE-ANALYSIS.
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           MOVE "CHARGE STAGE ANALYSIS" TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-BULK-MIN TO WS-EDIT-MINUTES
+           MOVE WS-BULK-PCT TO WS-EDIT-STAGE-PCT
+           STRING "Bulk Time:       " DELIMITED BY SIZE
+                  WS-EDIT-MINUTES DELIMITED BY SIZE
+                  " min (" DELIMITED BY SIZE
+                  WS-EDIT-STAGE-PCT DELIMITED BY SIZE
+                  "%)" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-ABSORPTION-MIN TO WS-EDIT-MINUTES
+           MOVE WS-ABSORPTION-PCT TO WS-EDIT-STAGE-PCT
+           STRING "Absorption Time: " DELIMITED BY SIZE
+                  WS-EDIT-MINUTES DELIMITED BY SIZE
+                  " min (" DELIMITED BY SIZE
+                  WS-EDIT-STAGE-PCT DELIMITED BY SIZE
+                  "%)" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-FLOAT-MIN TO WS-EDIT-MINUTES
+           MOVE WS-FLOAT-PCT TO WS-EDIT-STAGE-PCT
+           STRING "Float Time:      " DELIMITED BY SIZE
+                  WS-EDIT-MINUTES DELIMITED BY SIZE
+                  " min (" DELIMITED BY SIZE
+                  WS-EDIT-STAGE-PCT DELIMITED BY SIZE
+                  "%)" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-FLOAT-NEVER-DAY-COUNT TO WS-EDIT-DAYS
+           STRING "Days array never reached float stage: "
+                      DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-RECORD-COUNT > 0 AND
+              WS-FLOAT-NEVER-DAY-COUNT >= WS-RECORD-COUNT / 2
+               MOVE SPACES TO REPORT-LINE
+               MOVE "* Float stage rarely reached - array may be"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "  undersized for this battery bank."
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE FROM SPACES.
+
+      *----------------------------------------------------------------*
+      * PRINT CHARGER EXCEPTIONS (WS-ERROR-1 through WS-ERROR-4)
+      *----------------------------------------------------------------*
+       463-PRINT-CHARGER-EXCEPTIONS.
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           MOVE "CHARGER EXCEPTION REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+
+           IF WS-ERROR-LOG-COUNT = ZERO
+               MOVE "No charger errors reported for this period."
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-ERR-LOG-IDX FROM 1 BY 1
+                       UNTIL WS-ERR-LOG-IDX > WS-ERROR-LOG-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "  " DELIMITED BY SIZE
+                          WS-ERR-LOG-DATE(WS-ERR-LOG-IDX)
+                              DELIMITED BY SIZE
+                          " - error slot(s): " DELIMITED BY SIZE
+                          WS-ERR-LOG-FLAGS(WS-ERR-LOG-IDX)
+                              DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-PERFORM
+           END-IF
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-ERROR-DAY-COUNT TO WS-EDIT-DAYS
+           STRING "Days with errors:    " DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-ERROR-FREE-DAY-COUNT TO WS-EDIT-DAYS
+           STRING "Error-free days:     " DELIMITED BY SIZE
+                  WS-EDIT-DAYS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SPACES.
+
       *----------------------------------------------------------------*
       * PRINT FOOTER
       *----------------------------------------------------------------*
-       460-PRINT-FOOTER.
+       464-PRINT-FOOTER.
            WRITE REPORT-LINE FROM WS-EQUALS-LINE.
-       
+
+      *----------------------------------------------------------------*
+      * WRITE SIDECAR OUTPUT (Machine-readable key metrics for
+      * downstream tools - a header row followed by one data row of
+      * comma-separated values, written alongside REPORT-OUTPUT-FILE)
+      *----------------------------------------------------------------*
+       470-WRITE-SIDECAR-OUTPUT.
+           OPEN OUTPUT SIDECAR-FILE
+           IF NOT WS-SIDECAR-OK
+               DISPLAY "ERROR: Cannot open sidecar file: "
+                   SIDECAR-FILE-PATH
+               DISPLAY "File Status: " WS-SIDECAR-STATUS
+           ELSE
+               MOVE SPACES TO SIDECAR-LINE
+               STRING "total_solar_kwh,total_consumption_kwh,"
+                      DELIMITED BY SIZE
+                      "solar_value_usd,net_savings_usd,"
+                      DELIMITED BY SIZE
+                      "solar_offset_pct,projected_annual_usd,"
+                      DELIMITED BY SIZE
+                      "payback_1000,payback_2000,payback_3000"
+                      DELIMITED BY SIZE
+                      INTO SIDECAR-LINE
+               WRITE SIDECAR-LINE
+
+               MOVE WS-TOTAL-SOLAR-KWH TO WS-SC-SOLAR-KWH-DISP
+               MOVE WS-TOTAL-CONSUMPTION-KWH TO WS-SC-CONSUMP-KWH-DISP
+               MOVE WS-SOLAR-VALUE-USD TO WS-SC-SOLAR-VALUE-DISP
+               MOVE WS-NET-SAVINGS-USD TO WS-SC-NET-SAVINGS-DISP
+               MOVE WS-SOLAR-OFFSET-PCT TO WS-SC-OFFSET-PCT-DISP
+               MOVE WS-PROJECTED-ANNUAL-USD TO WS-SC-PROJ-ANNUAL-DISP
+               MOVE WS-PAYBACK-1000 TO WS-SC-PAYBACK-1000-DISP
+               MOVE WS-PAYBACK-2000 TO WS-SC-PAYBACK-2000-DISP
+               MOVE WS-PAYBACK-3000 TO WS-SC-PAYBACK-3000-DISP
+
+               MOVE SPACES TO SIDECAR-LINE
+               STRING WS-SC-SOLAR-KWH-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-CONSUMP-KWH-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-SOLAR-VALUE-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-NET-SAVINGS-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-OFFSET-PCT-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-PROJ-ANNUAL-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-PAYBACK-1000-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-PAYBACK-2000-DISP DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SC-PAYBACK-3000-DISP DELIMITED BY SIZE
+                      INTO SIDECAR-LINE
+               WRITE SIDECAR-LINE
+               CLOSE SIDECAR-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE YEAR SUMMARY RECORD (Batch / year-over-year mode)
+      *----------------------------------------------------------------*
+       480-WRITE-YEAR-SUMMARY-RECORD.
+           OPEN EXTEND YEAR-SUMMARY-FILE
+           IF NOT WS-YEAR-SUMMARY-OK
+               OPEN OUTPUT YEAR-SUMMARY-FILE
+           END-IF
+
+           MOVE WS-TOTAL-SOLAR-KWH TO WS-YEAR-SUM-KWH-DISP
+           MOVE WS-SOLAR-OFFSET-PCT TO WS-YEAR-SUM-PCT-DISP
+           MOVE WS-NET-SAVINGS-USD TO WS-YEAR-SUM-SAVINGS-DISP
+
+           MOVE SPACES TO YEAR-SUMMARY-LINE
+           STRING WS-REPORT-YEAR DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-YEAR-SUM-KWH-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-YEAR-SUM-PCT-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-YEAR-SUM-SAVINGS-DISP DELIMITED BY SIZE
+                  INTO YEAR-SUMMARY-LINE
+           WRITE YEAR-SUMMARY-LINE
+           CLOSE YEAR-SUMMARY-FILE.
+
       *----------------------------------------------------------------*
       * CLEANUP AND EXIT
       *----------------------------------------------------------------*
        900-CLEANUP-AND-EXIT.
+           IF WS-WRITE-YEAR-SUMMARY
+               PERFORM 480-WRITE-YEAR-SUMMARY-RECORD
+           END-IF
            CLOSE CSV-INPUT-FILE
            CLOSE REPORT-OUTPUT-FILE
+           CLOSE REJECT-FILE
            DISPLAY "Program completed successfully".
