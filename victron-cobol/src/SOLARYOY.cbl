@@ -0,0 +1,253 @@
+      ******************************************************************
+      * SOLAR YEAR-OVER-YEAR COMPARISON PROGRAM
+      * Purpose: Read the per-year subtotal records written by
+      *          SOLARCOST (YEAR_SUMMARY_OUTPUT) and print a
+      *          side-by-side comparison across years.
+      * Author: Modernized COBOL Demo
+      * Date: 2025-11-04
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLARYOY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-SUMMARY-FILE
+               ASSIGN TO YEAR-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-OUTPUT-FILE
+               ASSIGN TO REPORT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-SUMMARY-FILE.
+       01  YEAR-SUMMARY-RECORD         PIC X(80).
+
+       FD  REPORT-OUTPUT-FILE.
+       01  REPORT-LINE                 PIC X(70).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * File Status and Control Variables
+      *----------------------------------------------------------------*
+       01  YEAR-SUMMARY-PATH           PIC X(100).
+       01  REPORT-FILE                 PIC X(100).
+
+       01  WS-FILE-STATUS              PIC XX.
+           88  WS-FILE-OK              VALUE "00".
+           88  WS-FILE-EOF             VALUE "10".
+
+       01  WS-REPORT-STATUS            PIC XX.
+
+      *----------------------------------------------------------------*
+      * Year Subtotal Table (one entry per YEAR_SUMMARY_OUTPUT record)
+      *----------------------------------------------------------------*
+       01  WS-YEAR-TABLE-MAX           PIC 9(3) VALUE 50.
+       01  WS-YEAR-TABLE-COUNT         PIC 9(3) VALUE ZERO.
+       01  WS-YEAR-TABLE.
+           05  WS-YEAR-ENTRY OCCURS 50 TIMES INDEXED BY WS-YEAR-IDX.
+               10  WS-YEAR-VALUE       PIC X(4).
+               10  WS-YEAR-SOLAR-KWH   PIC 9(5)V999 COMP-3.
+               10  WS-YEAR-OFFSET-PCT  PIC 9(4)V9 COMP-3.
+               10  WS-YEAR-NET-SAVINGS PIC S9(5)V99 COMP-3.
+
+       01  WS-PARSE-RECORD             PIC X(80).
+       01  WS-FIELD-1                  PIC X(20).
+       01  WS-FIELD-2                  PIC X(20).
+       01  WS-FIELD-3                  PIC X(20).
+       01  WS-FIELD-4                  PIC X(20).
+
+       01  WS-SWAP-YEAR                PIC X(4).
+       01  WS-SWAP-KWH                 PIC 9(5)V999 COMP-3.
+       01  WS-SWAP-PCT                 PIC 9(4)V9 COMP-3.
+       01  WS-SWAP-SAVINGS             PIC S9(5)V99 COMP-3.
+
+      *----------------------------------------------------------------*
+      * Report Formatting Variables
+      *----------------------------------------------------------------*
+       01  WS-EDIT-KWH                 PIC ZZZZ9.999.
+       01  WS-EDIT-PCT                 PIC ZZZ9.9.
+       01  WS-EDIT-USD                 PIC -ZZZZ9.99.
+
+       01  WS-CONSTANTS.
+           05  WS-SEPARATOR-LINE       PIC X(70) VALUE ALL "-".
+           05  WS-EQUALS-LINE          PIC X(70) VALUE ALL "=".
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * MAIN CONTROL LOGIC
+      *----------------------------------------------------------------*
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE-PROGRAM.
+           PERFORM 200-READ-YEAR-SUMMARY-FILE.
+           PERFORM 250-SORT-YEAR-TABLE.
+           PERFORM 400-GENERATE-REPORT.
+           PERFORM 900-CLEANUP-AND-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION
+      *----------------------------------------------------------------*
+       100-INITIALIZE-PROGRAM.
+           DISPLAY "Initializing Year-Over-Year Comparison Program..."
+
+           ACCEPT YEAR-SUMMARY-PATH
+               FROM ENVIRONMENT "YEAR_SUMMARY_INPUT"
+           IF YEAR-SUMMARY-PATH = SPACES
+               MOVE "./output/year_summary.csv" TO YEAR-SUMMARY-PATH
+           END-IF
+
+           ACCEPT REPORT-FILE FROM ENVIRONMENT "YOY_REPORT_OUTPUT"
+           IF REPORT-FILE = SPACES
+               MOVE "./output/year_over_year_report.txt" TO REPORT-FILE
+           END-IF
+
+           OPEN INPUT YEAR-SUMMARY-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR: Cannot open year summary file: "
+                   YEAR-SUMMARY-PATH
+               DISPLAY "File Status: " WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-OUTPUT-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR: Cannot open output file: " REPORT-FILE
+               DISPLAY "File Status: " WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "Year summary input: " YEAR-SUMMARY-PATH
+           DISPLAY "Output file: " REPORT-FILE.
+
+      *----------------------------------------------------------------*
+      * READ YEAR SUMMARY FILE
+      *----------------------------------------------------------------*
+       200-READ-YEAR-SUMMARY-FILE.
+           PERFORM UNTIL WS-FILE-EOF
+               READ YEAR-SUMMARY-FILE
+                   AT END
+                       SET WS-FILE-EOF TO TRUE
+               END-READ
+               IF NOT WS-FILE-EOF
+                   PERFORM 210-PARSE-YEAR-RECORD
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * PARSE YEAR RECORD (year,kwh,offset-pct,net-savings)
+      *----------------------------------------------------------------*
+       210-PARSE-YEAR-RECORD.
+           MOVE YEAR-SUMMARY-RECORD TO WS-PARSE-RECORD
+           UNSTRING WS-PARSE-RECORD DELIMITED BY ","
+               INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+           END-UNSTRING
+
+           IF WS-FIELD-1 NOT = SPACES AND
+              WS-YEAR-TABLE-COUNT < WS-YEAR-TABLE-MAX
+               ADD 1 TO WS-YEAR-TABLE-COUNT
+               SET WS-YEAR-IDX TO WS-YEAR-TABLE-COUNT
+               MOVE WS-FIELD-1(1:4) TO WS-YEAR-VALUE(WS-YEAR-IDX)
+               MOVE FUNCTION NUMVAL(WS-FIELD-2)
+                   TO WS-YEAR-SOLAR-KWH(WS-YEAR-IDX)
+               MOVE FUNCTION NUMVAL(WS-FIELD-3)
+                   TO WS-YEAR-OFFSET-PCT(WS-YEAR-IDX)
+               MOVE FUNCTION NUMVAL(WS-FIELD-4)
+                   TO WS-YEAR-NET-SAVINGS(WS-YEAR-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SORT YEAR TABLE (simple ascending bubble sort by year - the
+      * table is small, one entry per input file)
+      *----------------------------------------------------------------*
+       250-SORT-YEAR-TABLE.
+           IF WS-YEAR-TABLE-COUNT > 1
+               PERFORM VARYING WS-YEAR-IDX FROM 1 BY 1
+                       UNTIL WS-YEAR-IDX > WS-YEAR-TABLE-COUNT - 1
+                   PERFORM 260-BUBBLE-PASS
+               END-PERFORM
+           END-IF.
+
+       260-BUBBLE-PASS.
+           PERFORM VARYING WS-YEAR-IDX FROM 1 BY 1
+                   UNTIL WS-YEAR-IDX > WS-YEAR-TABLE-COUNT - 1
+               IF WS-YEAR-VALUE(WS-YEAR-IDX) >
+                  WS-YEAR-VALUE(WS-YEAR-IDX + 1)
+                   MOVE WS-YEAR-VALUE(WS-YEAR-IDX) TO WS-SWAP-YEAR
+                   MOVE WS-YEAR-SOLAR-KWH(WS-YEAR-IDX) TO WS-SWAP-KWH
+                   MOVE WS-YEAR-OFFSET-PCT(WS-YEAR-IDX) TO WS-SWAP-PCT
+                   MOVE WS-YEAR-NET-SAVINGS(WS-YEAR-IDX)
+                       TO WS-SWAP-SAVINGS
+
+                   MOVE WS-YEAR-VALUE(WS-YEAR-IDX + 1)
+                       TO WS-YEAR-VALUE(WS-YEAR-IDX)
+                   MOVE WS-YEAR-SOLAR-KWH(WS-YEAR-IDX + 1)
+                       TO WS-YEAR-SOLAR-KWH(WS-YEAR-IDX)
+                   MOVE WS-YEAR-OFFSET-PCT(WS-YEAR-IDX + 1)
+                       TO WS-YEAR-OFFSET-PCT(WS-YEAR-IDX)
+                   MOVE WS-YEAR-NET-SAVINGS(WS-YEAR-IDX + 1)
+                       TO WS-YEAR-NET-SAVINGS(WS-YEAR-IDX)
+
+                   MOVE WS-SWAP-YEAR TO WS-YEAR-VALUE(WS-YEAR-IDX + 1)
+                   MOVE WS-SWAP-KWH
+                       TO WS-YEAR-SOLAR-KWH(WS-YEAR-IDX + 1)
+                   MOVE WS-SWAP-PCT
+                       TO WS-YEAR-OFFSET-PCT(WS-YEAR-IDX + 1)
+                   MOVE WS-SWAP-SAVINGS
+                       TO WS-YEAR-NET-SAVINGS(WS-YEAR-IDX + 1)
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * GENERATE REPORT
+      *----------------------------------------------------------------*
+       400-GENERATE-REPORT.
+           WRITE REPORT-LINE FROM WS-EQUALS-LINE
+           MOVE "SOLAR YEAR-OVER-YEAR COMPARISON REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-EQUALS-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE "YEAR   SOLAR KWH   OFFSET %   NET SAVINGS"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+
+           IF WS-YEAR-TABLE-COUNT = ZERO
+               MOVE "No year summary records found." TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-YEAR-IDX FROM 1 BY 1
+                       UNTIL WS-YEAR-IDX > WS-YEAR-TABLE-COUNT
+                   PERFORM 410-PRINT-YEAR-ROW
+               END-PERFORM
+           END-IF
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM WS-EQUALS-LINE.
+
+       410-PRINT-YEAR-ROW.
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-YEAR-SOLAR-KWH(WS-YEAR-IDX) TO WS-EDIT-KWH
+           MOVE WS-YEAR-OFFSET-PCT(WS-YEAR-IDX) TO WS-EDIT-PCT
+           MOVE WS-YEAR-NET-SAVINGS(WS-YEAR-IDX) TO WS-EDIT-USD
+           STRING WS-YEAR-VALUE(WS-YEAR-IDX) DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-EDIT-KWH DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-EDIT-PCT DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-EDIT-USD DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *----------------------------------------------------------------*
+      * CLEANUP AND EXIT
+      *----------------------------------------------------------------*
+       900-CLEANUP-AND-EXIT.
+           CLOSE YEAR-SUMMARY-FILE
+           CLOSE REPORT-OUTPUT-FILE
+           DISPLAY "Program completed successfully".
