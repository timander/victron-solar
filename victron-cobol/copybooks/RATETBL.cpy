@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * RATETBL - Effective-Dated Electricity Rate Table
+      *
+      * Copied into WORKING-STORAGE by any program that needs to look
+      * up the per-kWh rate that was in effect on a given day, instead
+      * of relying on a single compiled-in constant. Effective dates
+      * are stored as YYYYMMDD numerics so ranges compare naturally.
+      * RATE-TABLE-COUNT and the entries are populated at run time
+      * (see 110-LOAD-RATE-TABLE in SOLARCOST) - this copybook only
+      * supplies the layout.
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-MAX               PIC 9(3) VALUE 10.
+       01  RATE-TABLE-COUNT             PIC 9(3) VALUE ZERO.
+       01  RATE-TABLE.
+           05  RATE-ENTRY OCCURS 10 TIMES INDEXED BY RATE-IDX.
+               10  RATE-EFF-DATE-FROM   PIC 9(8).
+               10  RATE-EFF-DATE-TO     PIC 9(8).
+               10  RATE-PER-KWH         PIC 9V999 COMP-3.
